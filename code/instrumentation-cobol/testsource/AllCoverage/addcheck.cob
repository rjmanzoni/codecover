@@ -0,0 +1,31 @@
+      >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ADDCHECK.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+COPY "FACULTY-FIELDS.cpy".
+LINKAGE SECTION.
+01 ADDCHECK-LINKAGE.
+  05 LK-ADD-ZAHL1 PIC 9999.
+  05 LK-ADD-ZAHL2 PIC 9999.
+  05 LK-ADD-SIZE-ERROR-FLAG PIC X.
+    88 LK-ADD-SIZE-ERROR-OCCURRED VALUE 'Y'.
+PROCEDURE DIVISION USING ADDCHECK-LINKAGE.
+B100-CHECK-ADDITION.
+
+    *> addition/size-error handling, split out so it can be changed
+    *> and recompiled without touching the driver program
+    MOVE LK-ADD-ZAHL1 TO ZAHL1
+    MOVE LK-ADD-ZAHL2 TO ZAHL2
+    MOVE 'N' TO LK-ADD-SIZE-ERROR-FLAG
+
+    ADD ZAHL1 TO ZAHL2
+      ON SIZE ERROR
+        SET LK-ADD-SIZE-ERROR-OCCURRED TO TRUE
+      NOT ON SIZE ERROR
+        CONTINUE
+    END-ADD
+
+    MOVE ZAHL2 TO LK-ADD-ZAHL2.
+
+    GOBACK.
