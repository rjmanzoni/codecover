@@ -1,16 +1,144 @@
+      >>SOURCE FORMAT FREE
 IDENTIFICATION DIVISION.
 PROGRAM-ID. STATEMENTCOVERAGE.
 ENVIRONMENT DIVISION.
 CONFIGURATION SECTION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+  SELECT FACULTY-REQUEST ASSIGN TO "FACULTY-REQUEST"
+    ORGANIZATION IS LINE SEQUENTIAL.
+  SELECT FACULTY-REPORT ASSIGN TO "FACULTY-REPORT"
+    ORGANIZATION IS LINE SEQUENTIAL.
+  SELECT OVERFLOW-REPORT ASSIGN TO "OVERFLOW-REPORT"
+    ORGANIZATION IS LINE SEQUENTIAL.
+  SELECT RESTART-FILE ASSIGN TO "RESTART-FILE"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-RESTART-FILE-STATUS.
+  SELECT DATAFIELD-CONTROL ASSIGN TO "DATAFIELD-CONTROL"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-DATAFIELD-CONTROL-STATUS.
+  SELECT SUMMARY-REPORT ASSIGN TO "SUMMARY-REPORT"
+    ORGANIZATION IS LINE SEQUENTIAL.
 DATA DIVISION.
 FILE SECTION.
+FD FACULTY-REQUEST.
+01 FACULTY-REQUEST-REC.
+  05 FR-FAC PIC 9999.
+  05 FR-TRANS-CODE PIC 99.
+  05 FR-ZAHL1 PIC 9999.
+  05 FR-ZAHL2 PIC 9999.
+FD FACULTY-REPORT.
+01 FACULTY-REPORT-REC.
+  05 FRP-FAC PIC 9999.
+  05 FILLER PIC X VALUE SPACE.
+  05 FRP-ERG PIC 9999.
+  05 FILLER PIC X VALUE SPACE.
+  05 FRP-TIMESTAMP PIC X(26).
+FD OVERFLOW-REPORT.
+01 OVERFLOW-REPORT-REC.
+  05 OFR-PARAGRAPH PIC X(30).
+  05 FILLER PIC X VALUE SPACE.
+  05 OFR-ZAHL1 PIC 9999.
+  05 FILLER PIC X VALUE SPACE.
+  05 OFR-ZAHL2 PIC 9999.
+  05 FILLER PIC X VALUE SPACE.
+  05 OFR-ERG PIC 9999.
+  05 FILLER PIC X VALUE SPACE.
+  05 OFR-TIMESTAMP PIC X(26).
+FD RESTART-FILE.
+01 RESTART-FILE-REC.
+  05 RF-ZAHL1 PIC 9999.
+  05 FILLER PIC X VALUE SPACE.
+  05 RF-ZAHL2 PIC 9999.
+FD DATAFIELD-CONTROL.
+01 DATAFIELD-CONTROL-REC.
+  05 DFC-DATAFIELD1 PIC 9999.
+  05 FILLER PIC X VALUE SPACE.
+  05 DFC-DATAFIELD3 PIC 9999.
+FD SUMMARY-REPORT.
+01 SUMMARY-REPORT-REC PIC X(80).
 WORKING-STORAGE SECTION.
-01 E-FELDER.
-  05 FAC PIC 9999 VALUE ZERO.
-01 V-FELDER.
-  05 ERG PIC 9999 VALUE 1.
-  05 I PIC 9999.
+COPY "FACULTY-FIELDS.cpy".
+01 WS-FLAGS.
+  05 FACULTY-REQUEST-EOF PIC X VALUE 'N'.
+    88 FACULTY-REQUEST-AT-END VALUE 'Y'.
+  05 RESTART-POSITION-FOUND PIC X VALUE 'N'.
+    88 RESTART-POSITION-WAS-FOUND VALUE 'Y'.
+  05 DATAFIELD-CONTROL-EOF PIC X VALUE 'N'.
+    88 DATAFIELD-CONTROL-AT-END VALUE 'Y'.
+01 WS-DATAFIELD-LOAD.
+  05 WS-DATAFIELD-CONTROL-STATUS PIC XX.
+  05 WS-TABLE-COUNT PIC 9(4) VALUE ZERO.
+  05 WS-PREVIOUS-DATAFIELD1 PIC 9999 VALUE ZERO.
+  05 WS-REJECTED-KEY-COUNT PIC 9(4) VALUE ZERO.
+01 WS-SUMMARY-COUNTERS.
+  05 WS-ERG-COMPUTED-COUNT PIC 9(8) VALUE ZERO.
+  05 WS-ERRORS-TRAPPED-COUNT PIC 9(8) VALUE ZERO.
+  05 WS-MIN-ERG PIC 9(9) VALUE 999999999.
+  05 WS-MAX-ERG PIC 9(9) VALUE ZERO.
+01 WS-RESTART-FIELDS.
+  05 WS-RESTART-FILE-STATUS PIC XX.
+  05 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 1000.
+  05 WS-CHECKPOINT-COUNTER PIC 9(8) VALUE ZERO.
+  05 WS-START-ZAHL1 PIC 9999 VALUE 1.
+  05 WS-START-ZAHL2 PIC 9999 VALUE 1.
+01 DATENTABELLE.
+  05 DATEN-EINTRAG OCCURS 1 TO 50 TIMES DEPENDING ON WS-TABLE-COUNT
+       ASCENDING KEY IS DATAFIELD1
+       INDEXED BY DATAFIELD2.
+    10 DATAFIELD1 PIC 9999.
+    10 DATAFIELD3 PIC 9999.
+01 WS-REPORT-TIMESTAMP PIC X(26).
+01 AUDIT-LINKAGE.
+  05 AUDIT-TESTCASE-NAME PIC X(60).
+  05 AUDIT-TESTCASE-COMMENT PIC X(60).
+  05 AUDIT-FAC PIC 9999.
+  05 AUDIT-ERG PIC 9999.
+01 SUBPROGRAM-LINKAGE.
+  05 LK-FAC PIC 9999.
+  05 LK-ERG PIC 9999.
+01 ADDCHECK-LINKAGE.
+  05 LK-ADD-ZAHL1 PIC 9999.
+  05 LK-ADD-ZAHL2 PIC 9999.
+  05 LK-ADD-SIZE-ERROR-FLAG PIC X.
+    88 LK-ADD-SIZE-ERROR-OCCURRED VALUE 'Y'.
+01 TXNROUTE-LINKAGE.
+  05 LK-TXN-TRANS-CODE PIC 99.
+01 LK-LOOKUP-FAC PIC 9999.
+01 LK-LOOKUP-FOUND-FLAG PIC X.
+  88 LK-LOOKUP-ENTRY-WAS-FOUND VALUE 'Y'.
+01 LK-LOOKUP-DATAFIELD3-RESULT PIC 9999.
+01 FACULTYMATH-LINKAGE.
+  05 LK-MATH-FAC PIC 9999.
+  05 LK-MATH-ERG PIC 9999.
+  05 LK-MATH-ITERATIONS PIC 9(4).
+  05 LK-MATH-MIN-ERG PIC 9(9).
+  05 LK-MATH-MAX-ERG PIC 9(9).
+  05 LK-MATH-SIZE-ERROR-FLAG PIC X.
+    88 LK-MATH-SIZE-ERROR-OCCURRED VALUE 'Y'.
+  05 LK-MATH-FAILED-AT-I PIC 9999.
 PROCEDURE DIVISION.
+0000-MAIN-LOGIC.
+
+PERFORM B050-LOAD-DATAFIELD-TABLE.
+
+OPEN INPUT FACULTY-REQUEST.
+OPEN OUTPUT FACULTY-REPORT.
+OPEN OUTPUT OVERFLOW-REPORT.
+
+OPEN INPUT RESTART-FILE.
+IF WS-RESTART-FILE-STATUS = "00"
+  READ RESTART-FILE
+    AT END CONTINUE
+    NOT AT END
+      MOVE RF-ZAHL1 TO WS-START-ZAHL1
+      MOVE RF-ZAHL2 TO WS-START-ZAHL2
+      SET RESTART-POSITION-WAS-FOUND TO TRUE
+      DISPLAY "RESTART: resuming ZAHL1/ZAHL2 loop at " RF-ZAHL1 "/" RF-ZAHL2
+  END-READ
+  CLOSE RESTART-FILE
+END-IF.
+
 B100.
 
 *>STARTTESTCASE "name 1"
@@ -19,17 +147,114 @@ B100.
 *>STARTTESTCASE "name 4 \"innnen.\"" "comment \"4\""
 *>STARTTESTCASE "name 5 innnen." "comment \"5\""
 
-ADD ZAHL1 TO ZAHL2.
+READ FACULTY-REQUEST
+  AT END SET FACULTY-REQUEST-AT-END TO TRUE
+  NOT AT END
+    MOVE FR-FAC TO FAC
+    MOVE FR-TRANS-CODE TO TRANS-CODE
+    MOVE FR-ZAHL1 TO ZAHL1
+    MOVE FR-ZAHL2 TO ZAHL2
+END-READ.
+
+IF NOT FACULTY-REQUEST-AT-END
+
+  MOVE FAC TO LK-MATH-FAC
+  CALL "FACULTYMATH" USING FACULTYMATH-LINKAGE
+  MOVE LK-MATH-ERG TO ERG
+  PERFORM B920-FOLD-MATH-COUNTERS
+
+  *> audit calls fire after ERG is known so the audit log can actually
+  *> reconstruct which named scenario produced which ERG result
+  MOVE "name 1" TO AUDIT-TESTCASE-NAME
+  MOVE SPACES TO AUDIT-TESTCASE-COMMENT
+  MOVE FAC TO AUDIT-FAC
+  MOVE ERG TO AUDIT-ERG
+  CALL "AUDITTRAIL" USING AUDIT-LINKAGE
+
+  MOVE "name 2" TO AUDIT-TESTCASE-NAME
+  MOVE "comment 2" TO AUDIT-TESTCASE-COMMENT
+  MOVE FAC TO AUDIT-FAC
+  MOVE ERG TO AUDIT-ERG
+  CALL "AUDITTRAIL" USING AUDIT-LINKAGE
+
+  MOVE "name 3 ""innnen.""" TO AUDIT-TESTCASE-NAME
+  MOVE SPACES TO AUDIT-TESTCASE-COMMENT
+  MOVE FAC TO AUDIT-FAC
+  MOVE ERG TO AUDIT-ERG
+  CALL "AUDITTRAIL" USING AUDIT-LINKAGE
+
+  MOVE "name 4 ""innnen.""" TO AUDIT-TESTCASE-NAME
+  MOVE "comment ""4""" TO AUDIT-TESTCASE-COMMENT
+  MOVE FAC TO AUDIT-FAC
+  MOVE ERG TO AUDIT-ERG
+  CALL "AUDITTRAIL" USING AUDIT-LINKAGE
+
+  MOVE "name 5 innnen." TO AUDIT-TESTCASE-NAME
+  MOVE "comment ""5""" TO AUDIT-TESTCASE-COMMENT
+  MOVE FAC TO AUDIT-FAC
+  MOVE ERG TO AUDIT-ERG
+  CALL "AUDITTRAIL" USING AUDIT-LINKAGE
+
+  MOVE FAC TO LK-FAC
+  MOVE ERG TO LK-ERG
+  CALL "SUBPROGRAM" USING SUBPROGRAM-LINKAGE
+  MOVE LK-ERG TO ERG
+
+  MOVE ZAHL1 TO LK-ADD-ZAHL1
+  MOVE ZAHL2 TO LK-ADD-ZAHL2
+  CALL "ADDCHECK" USING ADDCHECK-LINKAGE
+  IF LK-ADD-SIZE-ERROR-OCCURRED
+    DISPLAY "result field to small"
+    MOVE SPACES TO OVERFLOW-REPORT-REC
+    MOVE "B100" TO OFR-PARAGRAPH
+    MOVE ZAHL1 TO OFR-ZAHL1
+    MOVE ZAHL2 TO OFR-ZAHL2
+    MOVE ERG TO OFR-ERG
+    MOVE FUNCTION CURRENT-DATE TO OFR-TIMESTAMP
+    WRITE OVERFLOW-REPORT-REC
+    ADD 1 TO WS-ERRORS-TRAPPED-COUNT
+  ELSE
+    MOVE LK-ADD-ZAHL2 TO ZAHL2
+    DISPLAY "result: ", ZAHL2
+  END-IF
+
+  MOVE TRANS-CODE TO LK-TXN-TRANS-CODE
+  CALL "TXNROUTE" USING TXNROUTE-LINKAGE
+
+  MOVE FAC TO LK-LOOKUP-FAC
+  CALL "TABLELOOKUP" USING LK-LOOKUP-FAC WS-TABLE-COUNT
+      LK-LOOKUP-FOUND-FLAG LK-LOOKUP-DATAFIELD3-RESULT DATENTABELLE
+  IF LK-LOOKUP-ENTRY-WAS-FOUND AND LK-LOOKUP-DATAFIELD3-RESULT < 5
+    DISPLAY "this thing"
+  END-IF
+
+  DISPLAY "FACULTY: " ERG
+
+  MOVE FUNCTION CURRENT-DATE TO WS-REPORT-TIMESTAMP
+  MOVE SPACES TO FACULTY-REPORT-REC
+  MOVE FAC TO FRP-FAC
+  MOVE ERG TO FRP-ERG
+  MOVE WS-REPORT-TIMESTAMP TO FRP-TIMESTAMP
+  WRITE FACULTY-REPORT-REC
+
+END-IF.
+
+IF NOT FACULTY-REQUEST-AT-END
+  GO TO B100
+END-IF.
 
-COMPUTE ERG = ERG * I
+PERFORM B300-CHECKPOINT-LOOP.
 
-DISPLAY "FACULTY: " ERG
+PERFORM B900-SUMMARY-REPORT.
 
-GO TO B100.
+CLOSE FACULTY-REQUEST FACULTY-REPORT OVERFLOW-REPORT.
 
 GOBACK.
 
-CALL "subprogram".
+MOVE FAC TO LK-FAC
+MOVE ERG TO LK-ERG
+CALL "SUBPROGRAM" USING SUBPROGRAM-LINKAGE
+MOVE LK-ERG TO ERG.
 
 EVALUATE FAC
   WHEN 0 DISPLAY "a thing".
@@ -41,11 +266,23 @@ PERFORM B100 UNTIL FAC = 9.
 IF FAC = 0 DISPLAY "if".
 
 
-ADD ZAHL1 TO ZAHL2
-  ON SIZE ERROR
-    DISPLAY "result field to small"
-  NOT ON SIZE ERROR
-    DISPLAY "result: ", ZAHL2.
+MOVE ZAHL1 TO LK-ADD-ZAHL1
+MOVE ZAHL2 TO LK-ADD-ZAHL2
+CALL "ADDCHECK" USING ADDCHECK-LINKAGE
+IF LK-ADD-SIZE-ERROR-OCCURRED
+  DISPLAY "result field to small"
+  MOVE SPACES TO OVERFLOW-REPORT-REC
+  MOVE "B100" TO OFR-PARAGRAPH
+  MOVE ZAHL1 TO OFR-ZAHL1
+  MOVE ZAHL2 TO OFR-ZAHL2
+  MOVE ERG TO OFR-ERG
+  MOVE FUNCTION CURRENT-DATE TO OFR-TIMESTAMP
+  WRITE OVERFLOW-REPORT-REC
+  ADD 1 TO WS-ERRORS-TRAPPED-COUNT
+ELSE
+  MOVE LK-ADD-ZAHL2 TO ZAHL2
+  DISPLAY "result: ", ZAHL2
+END-IF.
 
 IF FAC >= 0 AND < 8  OR (FAC >= 10 AND 11) THEN
   MOVE 1 TO ERG
@@ -54,7 +291,6 @@ ELSE
   DISPLAY "Fehlerhafte Eingabe"
 END-IF.
 
-
 IF FAC >= 0 AND < 8 THEN DISPLAY "something".
 
 
@@ -93,26 +329,37 @@ EVALUATE FAC
   WHEN 0 DISPLAY "a thing".
 
 
-EVALUATE FAC
-  WHEN 0 DISPLAY "non thing"
-  WHEN 1 DISPLAY "one thing"
-  WHEN OTHER DISPLAY "more things".
+MOVE TRANS-CODE TO LK-TXN-TRANS-CODE
+CALL "TXNROUTE" USING TXNROUTE-LINKAGE.
 
 
-SEARCH ALL DATAFIELD1 VARYING DATAFIELD2
-  AT END DISPLAY "a thing"
-  WHEN DATAFIELD3 < 5 DISPLAY "this thing"
-END-SEARCH.
+MOVE FAC TO LK-LOOKUP-FAC
+CALL "TABLELOOKUP" USING LK-LOOKUP-FAC WS-TABLE-COUNT
+    LK-LOOKUP-FOUND-FLAG LK-LOOKUP-DATAFIELD3-RESULT DATENTABELLE
+IF LK-LOOKUP-ENTRY-WAS-FOUND AND LK-LOOKUP-DATAFIELD3-RESULT < 5
+  DISPLAY "this thing"
+END-IF.
 
 
-SEARCH ALL DATAFIELD1 VARYING DATAFIELD2
-  WHEN DATAFIELD3 < 5 NEXT SENTENCE
+SEARCH ALL DATEN-EINTRAG
+  WHEN DATAFIELD1 (DATAFIELD2) = FAC
+    IF DATAFIELD3 (DATAFIELD2) < 5
+      NEXT SENTENCE
+    END-IF
 END-SEARCH.
 
 
 ADD ZAHL1 TO ZAHL2
   ON SIZE ERROR
     DISPLAY "result field to small"
+    MOVE SPACES TO OVERFLOW-REPORT-REC
+    MOVE "B100" TO OFR-PARAGRAPH
+    MOVE ZAHL1 TO OFR-ZAHL1
+    MOVE ZAHL2 TO OFR-ZAHL2
+    MOVE ERG TO OFR-ERG
+    MOVE FUNCTION CURRENT-DATE TO OFR-TIMESTAMP
+    WRITE OVERFLOW-REPORT-REC
+    ADD 1 TO WS-ERRORS-TRAPPED-COUNT
   NOT ON SIZE ERROR
     DISPLAY "result: ", ZAHL2
 END-ADD.
@@ -121,6 +368,7 @@ IF FAC >= 0 AND < 8  OR (FAC >= 10 AND 11) THEN
   MOVE 1 TO ERG
   PERFORM VARYING I FROM 1 BY 1 UNTIL I > FAC
     COMPUTE ERG = ERG * I
+    PERFORM B910-TRACK-ERG
   END-PERFORM
   DISPLAY "Result: " ERG
 ELSE
@@ -151,43 +399,199 @@ EVALUATE FAC
   WHEN 0 DISPLAY "a thing".
 
 
-EVALUATE FAC
-  WHEN 0 DISPLAY "non thing"
-  WHEN 1 DISPLAY "one thing"
-  WHEN OTHER DISPLAY "more things".
+MOVE TRANS-CODE TO LK-TXN-TRANS-CODE
+CALL "TXNROUTE" USING TXNROUTE-LINKAGE.
 
 
-SEARCH ALL DATAFIELD1 VARYING DATAFIELD2
+SEARCH ALL DATEN-EINTRAG
   AT END DISPLAY "a thing"
-  WHEN DATAFIELD3 < 5 DISPLAY "this thing"
+  WHEN DATAFIELD1 (DATAFIELD2) = FAC
+    IF DATAFIELD3 (DATAFIELD2) < 5
+      DISPLAY "this thing"
+    END-IF
 END-SEARCH.
 
 
-SEARCH ALL DATAFIELD1 VARYING DATAFIELD2
-  WHEN DATAFIELD3 < 5 NEXT SENTENCE
+SEARCH ALL DATEN-EINTRAG
+  WHEN DATAFIELD1 (DATAFIELD2) = FAC
+    IF DATAFIELD3 (DATAFIELD2) < 5
+      NEXT SENTENCE
+    END-IF
 END-SEARCH.
 
-PERFORM B100 AFTER ZAHL1 FROM 1 BY 1 UNTIL ZAHL1 = 100
-    AFTER ZAHL2 FROM 1 BY 2 UNTIL ZAHL2 = 100.
+PERFORM B300-CHECKPOINT-LOOP.
 
 PERFORM B100 UNTIL FAC = 9.
 
-PERFORM B100 AFTER ZAHL1 FROM 1 BY 1 UNTIL ZAHL1 = 100
-    AFTER ZAHL2 FROM 1 BY 2 UNTIL ZAHL2 = 100.
+PERFORM B300-CHECKPOINT-LOOP.
 
 PERFORM B100 UNTIL FAC = 9.
 
-PERFORM VARYING I FROM 1 BY 1 UNTIL I > FAC
-  COMPUTE ERG = ERG * I
-END-PERFORM
+MOVE FAC TO LK-MATH-FAC
+CALL "FACULTYMATH" USING FACULTYMATH-LINKAGE
+MOVE LK-MATH-ERG TO ERG
+PERFORM B910-TRACK-ERG
 
-PERFORM VARYING I FROM 1 BY 1 UNTIL I > FAC WITH TEST BEFORE
+PERFORM WITH TEST BEFORE VARYING I FROM 1 BY 1 UNTIL I > FAC
   COMPUTE ERG = ERG * I
+  PERFORM B910-TRACK-ERG
 END-PERFORM
 
-PERFORM VARYING I FROM 1 BY 1 UNTIL I > FAC WITH TEST AFTER
+PERFORM WITH TEST AFTER VARYING I FROM 1 BY 1 UNTIL I > FAC
   COMPUTE ERG = ERG * I
+  PERFORM B910-TRACK-ERG
 END-PERFORM
 
 
 STOP RUN.
+
+B900-SUMMARY-REPORT.
+
+*> end-of-job reconciliation: totals across every PERFORM VARYING
+*> ERG computation (faculty math and size-error handling alike)
+OPEN OUTPUT SUMMARY-REPORT.
+MOVE SPACES TO SUMMARY-REPORT-REC
+STRING "STATEMENTCOVERAGE RECONCILIATION REPORT" DELIMITED BY SIZE
+    INTO SUMMARY-REPORT-REC
+WRITE SUMMARY-REPORT-REC.
+MOVE SPACES TO SUMMARY-REPORT-REC
+STRING "ERG COMPUTATIONS PROCESSED: " DELIMITED BY SIZE
+    WS-ERG-COMPUTED-COUNT DELIMITED BY SIZE
+    INTO SUMMARY-REPORT-REC
+WRITE SUMMARY-REPORT-REC.
+MOVE SPACES TO SUMMARY-REPORT-REC
+STRING "SIZE ERRORS TRAPPED:        " DELIMITED BY SIZE
+    WS-ERRORS-TRAPPED-COUNT DELIMITED BY SIZE
+    INTO SUMMARY-REPORT-REC
+WRITE SUMMARY-REPORT-REC.
+MOVE SPACES TO SUMMARY-REPORT-REC
+IF WS-ERG-COMPUTED-COUNT = ZERO
+  STRING "MIN/MAX ERG:                 n/a, no computations ran" DELIMITED BY SIZE
+      INTO SUMMARY-REPORT-REC
+ELSE
+  STRING "MIN ERG: " DELIMITED BY SIZE
+      WS-MIN-ERG DELIMITED BY SIZE
+      "   MAX ERG: " DELIMITED BY SIZE
+      WS-MAX-ERG DELIMITED BY SIZE
+      INTO SUMMARY-REPORT-REC
+END-IF
+WRITE SUMMARY-REPORT-REC.
+CLOSE SUMMARY-REPORT.
+
+B910-TRACK-ERG.
+
+ADD 1 TO WS-ERG-COMPUTED-COUNT
+IF ERG < WS-MIN-ERG
+  MOVE ERG TO WS-MIN-ERG
+END-IF
+IF ERG > WS-MAX-ERG
+  MOVE ERG TO WS-MAX-ERG
+END-IF.
+
+B920-FOLD-MATH-COUNTERS.
+
+*> FACULTYMATH reports one iteration per "COMPUTE ERG = ERG * I" it
+*> actually executed, the same granularity B910-TRACK-ERG uses for
+*> every other ERG-computing block in this program - fold its count
+*> and min/max into the same totals instead of counting the whole
+*> CALL as a single computation.
+IF LK-MATH-ITERATIONS > 0
+  ADD LK-MATH-ITERATIONS TO WS-ERG-COMPUTED-COUNT
+  IF LK-MATH-MIN-ERG < WS-MIN-ERG
+    MOVE LK-MATH-MIN-ERG TO WS-MIN-ERG
+  END-IF
+  IF LK-MATH-MAX-ERG > WS-MAX-ERG
+    MOVE LK-MATH-MAX-ERG TO WS-MAX-ERG
+  END-IF
+END-IF.
+
+IF LK-MATH-SIZE-ERROR-OCCURRED
+  DISPLAY "result field to small"
+  MOVE SPACES TO OVERFLOW-REPORT-REC
+  MOVE "FACULTYMATH" TO OFR-PARAGRAPH
+  MOVE LK-MATH-FAC TO OFR-ZAHL1
+  MOVE LK-MATH-FAILED-AT-I TO OFR-ZAHL2
+  MOVE LK-MATH-ERG TO OFR-ERG
+  MOVE FUNCTION CURRENT-DATE TO OFR-TIMESTAMP
+  WRITE OVERFLOW-REPORT-REC
+  ADD 1 TO WS-ERRORS-TRAPPED-COUNT
+END-IF.
+
+B050-LOAD-DATAFIELD-TABLE.
+
+*> maintenance step: load the DATAFIELD1/DATAFIELD3 control file
+*> into DATEN-EINTRAG, rejecting any record whose key is not
+*> strictly ascending - SEARCH ALL requires the table be sorted.
+*> a missing control file is not fatal - the table is simply left
+*> empty, the same tolerance RESTART-FILE gets for a missing
+*> restart position.
+OPEN INPUT DATAFIELD-CONTROL.
+IF WS-DATAFIELD-CONTROL-STATUS = "00"
+  PERFORM UNTIL DATAFIELD-CONTROL-AT-END
+    READ DATAFIELD-CONTROL
+      AT END SET DATAFIELD-CONTROL-AT-END TO TRUE
+      NOT AT END
+        IF WS-TABLE-COUNT > 0 AND DFC-DATAFIELD1 <= WS-PREVIOUS-DATAFIELD1
+          ADD 1 TO WS-REJECTED-KEY-COUNT
+          DISPLAY "DATAFIELD CONTROL: rejected out-of-sequence key "
+              DFC-DATAFIELD1 " (expected greater than " WS-PREVIOUS-DATAFIELD1 ")"
+        ELSE IF WS-TABLE-COUNT = 50
+          ADD 1 TO WS-REJECTED-KEY-COUNT
+          DISPLAY "DATAFIELD CONTROL: rejected key " DFC-DATAFIELD1
+              " - table is full at its 50-entry maximum"
+        ELSE
+          ADD 1 TO WS-TABLE-COUNT
+          MOVE DFC-DATAFIELD1 TO DATAFIELD1 (WS-TABLE-COUNT)
+          MOVE DFC-DATAFIELD3 TO DATAFIELD3 (WS-TABLE-COUNT)
+          MOVE DFC-DATAFIELD1 TO WS-PREVIOUS-DATAFIELD1
+        END-IF
+        END-IF
+    END-READ
+  END-PERFORM
+  CLOSE DATAFIELD-CONTROL
+  DISPLAY "DATAFIELD CONTROL: loaded " WS-TABLE-COUNT
+      " entries, rejected " WS-REJECTED-KEY-COUNT
+ELSE
+  DISPLAY "DATAFIELD CONTROL: control file not found, table not loaded"
+END-IF.
+
+B300-CHECKPOINT-LOOP.
+
+MOVE WS-START-ZAHL1 TO ZAHL1
+PERFORM UNTIL ZAHL1 = 100
+  IF RESTART-POSITION-WAS-FOUND AND ZAHL1 = WS-START-ZAHL1
+    MOVE WS-START-ZAHL2 TO ZAHL2
+  ELSE
+    MOVE 1 TO ZAHL2
+  END-IF
+  PERFORM UNTIL ZAHL2 >= 100
+    PERFORM B310-CHECKPOINT-BODY
+    PERFORM B320-WRITE-CHECKPOINT
+    ADD 2 TO ZAHL2
+  END-PERFORM
+  ADD 1 TO ZAHL1
+END-PERFORM.
+
+*> successful completion - clear the restart position so the
+*> next run starts from the beginning again
+OPEN OUTPUT RESTART-FILE
+CLOSE RESTART-FILE
+DELETE FILE RESTART-FILE.
+
+B310-CHECKPOINT-BODY.
+
+COMPUTE ERG = ZAHL1 * ZAHL2
+PERFORM B910-TRACK-ERG.
+
+B320-WRITE-CHECKPOINT.
+
+ADD 1 TO WS-CHECKPOINT-COUNTER
+IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+  MOVE SPACES TO RESTART-FILE-REC
+  MOVE ZAHL1 TO RF-ZAHL1
+  MOVE ZAHL2 TO RF-ZAHL2
+  OPEN OUTPUT RESTART-FILE
+  WRITE RESTART-FILE-REC
+  CLOSE RESTART-FILE
+  MOVE ZERO TO WS-CHECKPOINT-COUNTER
+END-IF.
