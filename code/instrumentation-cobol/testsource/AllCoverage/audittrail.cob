@@ -0,0 +1,51 @@
+      >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. AUDITTRAIL.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+  SELECT AUDIT-LOG ASSIGN TO "AUDIT-LOG"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-AUDIT-LOG-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD AUDIT-LOG.
+01 AUDIT-LOG-REC.
+  05 ALG-TESTCASE-NAME PIC X(60).
+  05 FILLER PIC X VALUE SPACE.
+  05 ALG-TESTCASE-COMMENT PIC X(60).
+  05 FILLER PIC X VALUE SPACE.
+  05 ALG-FAC PIC 9999.
+  05 FILLER PIC X VALUE SPACE.
+  05 ALG-ERG PIC 9999.
+  05 FILLER PIC X VALUE SPACE.
+  05 ALG-TIMESTAMP PIC X(26).
+WORKING-STORAGE SECTION.
+01 WS-AUDIT-LOG-STATUS PIC XX.
+LINKAGE SECTION.
+01 AUDIT-LINKAGE.
+  05 AUDIT-TESTCASE-NAME PIC X(60).
+  05 AUDIT-TESTCASE-COMMENT PIC X(60).
+  05 AUDIT-FAC PIC 9999.
+  05 AUDIT-ERG PIC 9999.
+PROCEDURE DIVISION USING AUDIT-LINKAGE.
+B100-WRITE-AUDIT-ENTRY.
+
+    *> the audit log is append-only across runs, so it is opened
+    *> EXTEND when it already exists and OUTPUT the first time
+    OPEN EXTEND AUDIT-LOG.
+    IF WS-AUDIT-LOG-STATUS NOT = "00"
+      OPEN OUTPUT AUDIT-LOG
+    END-IF.
+
+    MOVE SPACES TO AUDIT-LOG-REC
+    MOVE AUDIT-TESTCASE-NAME TO ALG-TESTCASE-NAME
+    MOVE AUDIT-TESTCASE-COMMENT TO ALG-TESTCASE-COMMENT
+    MOVE AUDIT-FAC TO ALG-FAC
+    MOVE AUDIT-ERG TO ALG-ERG
+    MOVE FUNCTION CURRENT-DATE TO ALG-TIMESTAMP
+    WRITE AUDIT-LOG-REC.
+
+    CLOSE AUDIT-LOG.
+
+    GOBACK.
