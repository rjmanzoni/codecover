@@ -0,0 +1,13 @@
+      *> shared faculty/arithmetic working-storage, common to
+      *> STATEMENTCOVERAGE and every subprogram it splits work out to
+01 E-FELDER.
+  05 FAC PIC 9999 VALUE ZERO.
+  05 TRANS-CODE PIC 99 VALUE ZERO.
+01 V-FELDER.
+  05 ERG PIC 9999 VALUE 1.
+  05 I PIC 9999.
+01 ARITH-FELDER.
+  05 ZAHL1 PIC 9999 VALUE ZERO.
+  05 ZAHL2 PIC 9999 VALUE ZERO.
+  05 ZAHL PIC 9999 VALUE ZERO.
+  05 B PIC X VALUE 'N'.
