@@ -0,0 +1,60 @@
+      >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. FACULTYMATH.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+COPY "FACULTY-FIELDS.cpy".
+LINKAGE SECTION.
+01 FACULTYMATH-LINKAGE.
+  05 LK-FAC PIC 9999.
+  05 LK-ERG PIC 9999.
+  05 LK-MATH-ITERATIONS PIC 9(4).
+  05 LK-MATH-MIN-ERG PIC 9(9).
+  05 LK-MATH-MAX-ERG PIC 9(9).
+  05 LK-MATH-SIZE-ERROR-FLAG PIC X.
+    88 LK-MATH-SIZE-ERROR-OCCURRED VALUE 'Y'.
+  05 LK-MATH-FAILED-AT-I PIC 9999.
+PROCEDURE DIVISION USING FACULTYMATH-LINKAGE.
+B100-COMPUTE-FACULTY.
+
+    *> PERFORM VARYING faculty math, split out so the computation can
+    *> be reused by any caller without recompiling the driver program.
+    *> LK-MATH-ITERATIONS/MIN-ERG/MAX-ERG report one count per
+    *> "COMPUTE ERG = ERG * I" actually executed, same granularity the
+    *> driver's own reconciliation counters use everywhere else, so the
+    *> caller can fold this call's contribution into its totals without
+    *> having to re-derive them from LK-ERG alone. ON SIZE ERROR stops
+    *> the loop at the first multiplication ERG can't hold, the same
+    *> way ADDCHECK traps its own size error, so the caller can report
+    *> it through OVERFLOW-REPORT instead of getting a silently
+    *> truncated ERG back.
+    MOVE LK-FAC TO FAC
+    MOVE 1 TO ERG
+    MOVE ZERO TO LK-MATH-ITERATIONS
+    MOVE 999999999 TO LK-MATH-MIN-ERG
+    MOVE ZERO TO LK-MATH-MAX-ERG
+    MOVE 'N' TO LK-MATH-SIZE-ERROR-FLAG
+    MOVE ZERO TO LK-MATH-FAILED-AT-I
+
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > FAC
+      COMPUTE ERG = ERG * I
+        ON SIZE ERROR
+          SET LK-MATH-SIZE-ERROR-OCCURRED TO TRUE
+          MOVE I TO LK-MATH-FAILED-AT-I
+        NOT ON SIZE ERROR
+          ADD 1 TO LK-MATH-ITERATIONS
+          IF ERG < LK-MATH-MIN-ERG
+            MOVE ERG TO LK-MATH-MIN-ERG
+          END-IF
+          IF ERG > LK-MATH-MAX-ERG
+            MOVE ERG TO LK-MATH-MAX-ERG
+          END-IF
+      END-COMPUTE
+      IF LK-MATH-SIZE-ERROR-OCCURRED
+        EXIT PERFORM
+      END-IF
+    END-PERFORM
+
+    MOVE ERG TO LK-ERG.
+
+    GOBACK.
