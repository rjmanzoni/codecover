@@ -0,0 +1,14 @@
+      >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SUBPROGRAM.
+DATA DIVISION.
+LINKAGE SECTION.
+01 SUBPROGRAM-LINKAGE.
+  05 LK-FAC PIC 9999.
+  05 LK-ERG PIC 9999.
+PROCEDURE DIVISION USING SUBPROGRAM-LINKAGE.
+B100-SUBPROGRAM-BODY.
+
+DISPLAY "SUBPROGRAM: received FAC " LK-FAC " ERG " LK-ERG.
+
+GOBACK.
