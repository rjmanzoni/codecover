@@ -0,0 +1,35 @@
+      >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. TABLELOOKUP.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+COPY "FACULTY-FIELDS.cpy".
+LINKAGE SECTION.
+01 LK-FAC PIC 9999.
+01 LK-TABLE-COUNT PIC 9(4).
+01 LK-FOUND-FLAG PIC X.
+  88 LK-ENTRY-WAS-FOUND VALUE 'Y'.
+01 LK-DATAFIELD3-RESULT PIC 9999.
+01 LK-DATENTABELLE.
+  05 LK-DATEN-EINTRAG OCCURS 1 TO 50 TIMES DEPENDING ON LK-TABLE-COUNT
+       ASCENDING KEY IS LK-DATAFIELD1
+       INDEXED BY LK-DATAFIELD2.
+    10 LK-DATAFIELD1 PIC 9999.
+    10 LK-DATAFIELD3 PIC 9999.
+PROCEDURE DIVISION USING LK-FAC LK-TABLE-COUNT LK-FOUND-FLAG
+    LK-DATAFIELD3-RESULT LK-DATENTABELLE.
+B100-SEARCH-TABLE.
+
+    *> SEARCH ALL table lookup, split out so the DATEN-EINTRAG lookup
+    *> can be reused by any caller that has loaded the table
+    MOVE 'N' TO LK-FOUND-FLAG
+
+    SEARCH ALL LK-DATEN-EINTRAG
+      AT END
+        DISPLAY "TABLELOOKUP: no match for " LK-FAC
+      WHEN LK-DATAFIELD1 (LK-DATAFIELD2) = LK-FAC
+        SET LK-ENTRY-WAS-FOUND TO TRUE
+        MOVE LK-DATAFIELD3 (LK-DATAFIELD2) TO LK-DATAFIELD3-RESULT
+    END-SEARCH.
+
+    GOBACK.
