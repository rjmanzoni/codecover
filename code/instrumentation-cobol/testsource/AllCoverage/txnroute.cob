@@ -0,0 +1,32 @@
+      >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. TXNROUTE.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+COPY "FACULTY-FIELDS.cpy".
+LINKAGE SECTION.
+01 TXNROUTE-LINKAGE.
+  05 LK-TRANS-CODE PIC 99.
+PROCEDURE DIVISION USING TXNROUTE-LINKAGE.
+B100-DISPATCH-TRANSACTION.
+
+    *> transaction-code dispatcher, split out so new transaction
+    *> types can be added without recompiling the driver program
+    MOVE LK-TRANS-CODE TO TRANS-CODE
+
+    EVALUATE TRANS-CODE
+      WHEN 0 PERFORM B210-TXN-NEW-ACCOUNT
+      WHEN 1 PERFORM B220-TXN-ADJUSTMENT
+      WHEN OTHER PERFORM B230-TXN-UNKNOWN
+    END-EVALUATE.
+
+    GOBACK.
+
+B210-TXN-NEW-ACCOUNT.
+    DISPLAY "TRANSACTION ROUTER: handled type 00 - new account".
+
+B220-TXN-ADJUSTMENT.
+    DISPLAY "TRANSACTION ROUTER: handled type 01 - adjustment".
+
+B230-TXN-UNKNOWN.
+    DISPLAY "TRANSACTION ROUTER: handled type " TRANS-CODE " - unrecognized".
